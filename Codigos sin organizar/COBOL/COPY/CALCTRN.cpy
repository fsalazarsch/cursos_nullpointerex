@@ -0,0 +1,17 @@
+000010******************************************************************
+000020*    CALCTRN.CPY                                                 *
+000030*    TRANSACTION RECORD LAYOUT FOR THE CALCULADORA BATCH FILE.    *
+000040*    ONE RECORD REPRESENTS ONE X / Y / OPERATOR CALCULATION       *
+000050*    REQUEST TO BE POSTED BY CALCBTCH.                            *
+000060*                                                                 *
+000070*    MODIFICATION HISTORY                                        *
+000080*    ---------------------------------------------------------   *
+000090*    2026-08-09  JCM   ORIGINAL COPYBOOK.                         *
+000100******************************************************************
+000110 01  TRN-RECORD.
+000120     05  TRN-SEQ                 PIC 9(06).
+000130     05  TRN-X                   PIC S9(7)V99
+000135                                SIGN LEADING SEPARATE.
+000140     05  TRN-Y                   PIC S9(7)V99
+000145                                SIGN LEADING SEPARATE.
+000150     05  TRN-OP                  PIC X(01).
