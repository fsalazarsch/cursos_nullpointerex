@@ -0,0 +1,37 @@
+000010******************************************************************
+000020*    CALCCKP.CPY                                                 *
+000030*    CHECKPOINT RECORD FOR THE BATCH DRIVER.  HOLDS THE COUNT OF  *
+000040*    TRANSACTION-FILE RECORDS SUCCESSFULLY POSTED SO A RESTARTED  *
+000050*    RUN CAN SKIP THAT MANY RECORDS FROM THE FRONT OF THE FILE    *
+000060*    REGARDLESS OF WHAT ORDER A PRIOR SORT STEP LEFT THEM IN, AND *
+000070*    A COPY OF THE RUN-CONTROL COUNTS AS OF THAT POSITION SO A    *
+000080*    RESTART CAN PICK THE COUNTS BACK UP INSTEAD OF STARTING OVER *
+000090*    AT ZERO.                                                     *
+000100*                                                                 *
+000110*    MODIFICATION HISTORY                                        *
+000120*    ---------------------------------------------------------   *
+000130*    2026-08-09  JCM   ORIGINAL COPYBOOK.                         *
+000140*    2026-08-09  JCM   CHANGED FROM CKP-LAST-SEQ (A TRANSACTION   *
+000150*                      KEY) TO CKP-REC-COUNT (A READ POSITION) SO *
+000160*                      RESTART IS NOT TIED TO TRN-SEQ ORDER.      *
+000170*    2026-08-09  JCM   ADDED CKP-COUNTS SO THE RUN-CONTROL COUNTS *
+000180*                      SURVIVE A CHECKPOINT/RESTART CYCLE - THEY  *
+000190*                      WERE PREVIOUSLY ZEROED AT THE START OF A   *
+000200*                      RESTART RUN, SILENTLY LOSING EVERY COUNT   *
+000210*                      A PRE-ABEND RUN HAD ALREADY POSTED.        *
+000220******************************************************************
+000230 01  CKP-RECORD.
+000240     05  CKP-REC-COUNT           PIC 9(06).
+000250     05  CKP-RUN-DATE            PIC 9(08).
+000260     05  CKP-RUN-TIME            PIC 9(08).
+000270     05  CKP-COUNTS.
+000280         10  CKP-CNT-TOTAL       PIC 9(07).
+000290         10  CKP-CNT-ADD         PIC 9(07).
+000300         10  CKP-CNT-SUB         PIC 9(07).
+000310         10  CKP-CNT-MUL         PIC 9(07).
+000320         10  CKP-CNT-DIV         PIC 9(07).
+000330         10  CKP-CNT-MOD         PIC 9(07).
+000340         10  CKP-CNT-POW         PIC 9(07).
+000350         10  CKP-CNT-SQRT        PIC 9(07).
+000360         10  CKP-CNT-ERROR       PIC 9(07).
+000370         10  CKP-CNT-OTHER       PIC 9(07).
