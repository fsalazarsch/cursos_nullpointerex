@@ -0,0 +1,23 @@
+000010******************************************************************
+000020*    CALCHST.CPY                                                 *
+000030*    INDEXED HISTORY RECORD.  KEYED BY RUN DATE / SEQUENCE SO A   *
+000040*    RANGE OF CALENDAR DATES CAN BE PULLED BACK BY CALCQRY.       *
+000050*                                                                 *
+000060*    MODIFICATION HISTORY                                        *
+000070*    ---------------------------------------------------------   *
+000080*    2026-08-09  JCM   ORIGINAL COPYBOOK.                         *
+000090******************************************************************
+000100 01  HST-RECORD.
+000110     05  HST-KEY.
+000120         10  HST-RUN-DATE            PIC 9(08).
+000130         10  HST-SEQ-NO              PIC 9(06).
+000140     05  HST-OPERATOR-ID         PIC X(08).
+000150     05  HST-X                   PIC S9(7)V99
+000155                                SIGN LEADING SEPARATE.
+000160     05  HST-Y                   PIC S9(7)V99
+000165                                SIGN LEADING SEPARATE.
+000170     05  HST-OP                  PIC X(01).
+000180     05  HST-ANS                 PIC S9(7)V99
+000185                                SIGN LEADING SEPARATE.
+000190     05  HST-ERR-SW              PIC X(01).
+000200     05  HST-RUN-TIME            PIC 9(08).
