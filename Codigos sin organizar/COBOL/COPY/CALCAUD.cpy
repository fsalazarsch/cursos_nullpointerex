@@ -0,0 +1,32 @@
+000010******************************************************************
+000020*    CALCAUD.CPY                                                 *
+000030*    AUDIT TRAIL DETAIL LINE.  MOVED TO AUD-LINE AND WRITTEN TO   *
+000040*    THE LINE SEQUENTIAL AUDIT FILE BY BOTH CALCULADORA (THE      *
+000050*    INTERACTIVE FRONT END) AND CALCBTCH (THE BATCH DRIVER) SO    *
+000060*    THE TWO PROGRAMS SHARE ONE EDITED AUDIT LAYOUT.              *
+000070*                                                                 *
+000080*    MODIFICATION HISTORY                                        *
+000090*    ---------------------------------------------------------   *
+000100*    2026-08-09  JCM   ORIGINAL COPYBOOK.                         *
+000110*    2026-08-09  JCM   RECREATED - HAD BEEN REMOVED AS UNUSED     *
+000120*                      WHEN CALCULADORA AND CALCBTCH EACH CARRIED *
+000130*                      THEIR OWN COPY OF THIS LAYOUT INLINE.      *
+000140*                      BOTH PROGRAMS NOW COPY IT FROM HERE.       *
+000150******************************************************************
+000160 01  AUD-DETAIL-LINE.
+000170     05  FILLER              PIC X(01) VALUE SPACE.
+000180     05  AUD-D-OPERATOR      PIC X(08).
+000190     05  FILLER              PIC X(01) VALUE SPACE.
+000200     05  AUD-D-X             PIC -(7)9.99.
+000210     05  FILLER              PIC X(01) VALUE SPACE.
+000220     05  AUD-D-OP            PIC X(01).
+000230     05  FILLER              PIC X(01) VALUE SPACE.
+000240     05  AUD-D-Y             PIC -(7)9.99.
+000250     05  FILLER              PIC X(01) VALUE SPACE.
+000260     05  AUD-D-ANS           PIC -(7)9.99.
+000270     05  FILLER              PIC X(01) VALUE SPACE.
+000280     05  AUD-D-ERR           PIC X(01).
+000290     05  FILLER              PIC X(01) VALUE SPACE.
+000300     05  AUD-D-DATE          PIC 9(08).
+000310     05  FILLER              PIC X(01) VALUE SPACE.
+000320     05  AUD-D-TIME          PIC 9(08).
