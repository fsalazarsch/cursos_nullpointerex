@@ -0,0 +1,22 @@
+000010******************************************************************
+000020*    CALCOUT.CPY                                                 *
+000030*    BATCH RESULT RECORD WRITTEN BY CALCBTCH FOR EVERY TRANSACTION*
+000040*    RECORD IT POSTS.  CARRIES THE ANSWER AND THE ERROR SWITCH    *
+000050*    BACK ALONGSIDE THE ORIGINAL INPUT FIELDS.                    *
+000060*                                                                 *
+000070*    MODIFICATION HISTORY                                        *
+000080*    ---------------------------------------------------------   *
+000090*    2026-08-09  JCM   ORIGINAL COPYBOOK.                         *
+000100******************************************************************
+000110 01  OUT-RECORD.
+000120     05  OUT-SEQ                 PIC 9(06).
+000130     05  OUT-X                   PIC S9(7)V99
+000135                                SIGN LEADING SEPARATE.
+000140     05  OUT-Y                   PIC S9(7)V99
+000145                                SIGN LEADING SEPARATE.
+000150     05  OUT-OP                  PIC X(01).
+000160     05  OUT-ANS                 PIC S9(7)V99
+000165                                SIGN LEADING SEPARATE.
+000170     05  OUT-ERR-SW              PIC X(01).
+000180         88  OUT-ERROR                   VALUE "Y".
+000190         88  OUT-NO-ERROR                VALUE "N".
