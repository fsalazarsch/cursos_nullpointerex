@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*    CALCCNT.CPY                                                 *
+000030*    RUN-CONTROL COUNTS RECORD.  WRITTEN BY CALCBTCH AT END OF    *
+000040*    RUN AND READ BY CALCRPT TO PRINT THE SUMMARY REPORT AS A     *
+000050*    SEPARATE JOB STEP.                                           *
+000060*                                                                 *
+000070*    MODIFICATION HISTORY                                        *
+000080*    ---------------------------------------------------------   *
+000090*    2026-08-09  JCM   ORIGINAL COPYBOOK.                         *
+000100******************************************************************
+000110 01  CNT-RECORD.
+000120     05  CNT-TOTAL               PIC 9(07).
+000130     05  CNT-ADD                 PIC 9(07).
+000140     05  CNT-SUB                 PIC 9(07).
+000150     05  CNT-MUL                 PIC 9(07).
+000160     05  CNT-DIV                 PIC 9(07).
+000170     05  CNT-MOD                 PIC 9(07).
+000180     05  CNT-POW                 PIC 9(07).
+000190     05  CNT-SQRT                PIC 9(07).
+000200     05  CNT-ERROR               PIC 9(07).
+000210     05  CNT-OTHER               PIC 9(07).
