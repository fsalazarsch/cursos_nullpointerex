@@ -0,0 +1,77 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CALCRPT.
+000030 AUTHOR.         J. C. MENDIZABAL.
+000040 INSTALLATION.   NULLPOINTEREX BATCH SERVICES.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    CALCRPT - END-OF-RUN SUMMARY REPORT.                        *
+000090*                                                                 *
+000100*    READS THE RUN-CONTROL COUNTS FILE WRITTEN BY CALCBTCH AT     *
+000110*    THE END OF ITS RUN AND PRINTS THE SUMMARY OF CALCULATIONS    *
+000120*    BY OPERATION TYPE.  RUN AS ITS OWN JOB STEP SO THE REPORT    *
+000130*    IS AVAILABLE WHETHER OR NOT ANYONE WATCHES THE BATCH STEP.   *
+000140*                                                                 *
+000150*    MODIFICATION HISTORY                                        *
+000160*    ---------------------------------------------------------   *
+000170*    2026-08-09  JCM   ORIGINAL PROGRAM.                          *
+000180******************************************************************
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER.    IBM-370.
+000220 OBJECT-COMPUTER.    IBM-370.
+000230*
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT COUNTS-FILE ASSIGN TO CALCCNT
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS IS WS-CNT-STATUS.
+000290*
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  COUNTS-FILE.
+000330 COPY CALCCNT.
+000340*
+000350 WORKING-STORAGE SECTION.
+000360 77  WS-CNT-STATUS           PIC X(02).
+000370*
+000380 PROCEDURE DIVISION.
+000390*
+000400******************************************************************
+000410*    0000-MAINLINE                                                *
+000420******************************************************************
+000430 0000-MAINLINE.
+000440     PERFORM 1000-PRINT-REPORT THRU 1000-PRINT-REPORT-EXIT
+000450     STOP RUN.
+000460*
+000470 1000-PRINT-REPORT.
+000480     OPEN INPUT COUNTS-FILE
+000490     IF WS-CNT-STATUS NOT = "00"
+000500         DISPLAY "CALCRPT - NO SE ENCONTRO ARCHIVO DE CONTEO"
+000510     ELSE
+000520         READ COUNTS-FILE
+000530             AT END
+000540                 MOVE ZERO TO CNT-RECORD
+000550         END-READ
+000560         PERFORM 1100-DISPLAY-COUNTS THRU 1100-DISPLAY-COUNTS-EXIT
+000570         CLOSE COUNTS-FILE
+000580     END-IF.
+000590 1000-PRINT-REPORT-EXIT.
+000600     EXIT.
+000610*
+000620 1100-DISPLAY-COUNTS.
+000630     DISPLAY " "
+000640     DISPLAY "========= RESUMEN DE CALCULOS EN LOTE =========="
+000650     DISPLAY "TOTAL DE CALCULOS ......: " CNT-TOTAL
+000660     DISPLAY "SUMAS (+) ..............: " CNT-ADD
+000670     DISPLAY "RESTAS (-) .............: " CNT-SUB
+000680     DISPLAY "MULTIPLICACIONES (*) ...: " CNT-MUL
+000690     DISPLAY "DIVISIONES (/) .........: " CNT-DIV
+000700     DISPLAY "MODULOS (%) ............: " CNT-MOD
+000710     DISPLAY "POTENCIAS (^) ..........: " CNT-POW
+000720     DISPLAY "RAICES CUADRADAS (R) ...: " CNT-SQRT
+000730     DISPLAY "OPERACIONES INVALIDAS ..: " CNT-OTHER
+000740     DISPLAY "ERRORES (DIV/RAIZ) .....: " CNT-ERROR
+000750     DISPLAY "=================================================".
+000760 1100-DISPLAY-COUNTS-EXIT.
+000770     EXIT.
