@@ -0,0 +1,493 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CALCBTCH.
+000030 AUTHOR.         J. C. MENDIZABAL.
+000040 INSTALLATION.   NULLPOINTEREX BATCH SERVICES.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    CALCBTCH - BATCH CALCULATION DRIVER.                        *
+000090*                                                                 *
+000100*    READS A TRANSACTION FILE OF X/Y/OPERATOR TRIPLES AND RUNS    *
+000110*    EACH ONE THROUGH THE SHARED CALCENG ENGINE WITHOUT OPERATOR  *
+000120*    INTERVENTION, WRITING THE ANSWER TO AN OUTPUT FILE, THE      *
+000130*    AUDIT TRAIL AND THE INDEXED HISTORY FILE.  A CHECKPOINT      *
+000140*    RECORD IS WRITTEN EVERY CALCBTCH-CHECKPOINT-INTERVAL         *
+000150*    TRANSACTIONS SO A RUN THAT ABENDS PARTWAY THROUGH CAN BE     *
+000160*    RESTARTED WITHOUT REPROCESSING WORK ALREADY POSTED.  RUN     *
+000170*    CONTROL COUNTS ARE WRITTEN AT END OF RUN FOR CALCRPT TO      *
+000180*    PRINT AS A SEPARATE STEP.                                    *
+000190*                                                                 *
+000200*    RESTART/RERUN INSTRUCTIONS                                   *
+000210*    ---------------------------------------------------------   *
+000220*    NORMAL RUN  - PARM FIELD "START"   (OR BLANK).                *
+000230*    RESTART RUN - PARM FIELD "RESTART" - SKIPS THE FIRST          *
+000240*                  CKP-REC-COUNT RECORDS OF THE TRANSACTION FILE,  *
+000250*                  BY READ POSITION RATHER THAN BY TRN-SEQ, SO A   *
+000260*                  RESORT OF THE INPUT BETWEEN RUNS DOES NOT       *
+000270*                  THROW OFF THE RESTART POINT.  RESULT-FILE IS    *
+000280*                  OPENED EXTEND RATHER THAN OUTPUT ON A RESTART,   *
+000290*                  AND RUN-CONTROL COUNTS ARE RECOVERED FROM THE    *
+000300*                  CHECKPOINT, SO NEITHER PRIOR OUTPUT NOR PRIOR    *
+000310*                  COUNTS ARE LOST.                                 *
+000320*                                                                 *
+000330*    MODIFICATION HISTORY                                        *
+000340*    ---------------------------------------------------------   *
+000350*    2026-08-09  JCM   ORIGINAL PROGRAM.                          *
+000360*    2026-08-09  JCM   ADDED CHECKPOINT/RESTART SUPPORT.          *
+000370*    2026-08-09  JCM   TOOK THE PARM FROM A LINKAGE PARAMETER     *
+000380*                      INSTEAD OF THE COMMAND LINE, MOVED THE     *
+000390*                      CHECKPOINT TO READ POSITION INSTEAD OF     *
+000400*                      TRN-SEQ, ADDED FILE STATUS CHECKING ON     *
+000410*                      EVERY FILE, AND PRE-VALIDATED THE          *
+000420*                      OPERATOR CODE (WITH LOWER-CASE "R"         *
+000430*                      NORMALIZED) SO AN UNRECOGNIZED CODE IS      *
+000440*                      COUNTED AS AN INVALID OPERATION INSTEAD    *
+000450*                      OF BEING FOLDED INTO THE COMPUTE ERROR      *
+000460*                      COUNT.                                     *
+000470*    2026-08-09  JCM   HST-SEQ-NO WAS SET FROM TRN-SEQ, WHICH      *
+000480*                      STARTS OVER AT 1 EVERY RUN AND COLLIDES    *
+000490*                      WITH HST-SEQ-NO VALUES CALCULADORA MAY     *
+000500*                      HAVE ALREADY POSTED FOR TODAY.  ADDED       *
+000510*                      1200-SEED-SESSION-SEQ, THE SAME HISTORY-   *
+000520*                      FILE SCAN CALCULADORA USES TO SEED ITS      *
+000530*                      OWN WS-SESSION-SEQ, SO EITHER PROGRAM      *
+000540*                      PICKS UP WHERE THE OTHER LEFT OFF.  ALSO    *
+000550*                      ADDED A FILE STATUS CHECK AFTER OPEN        *
+000560*                      OUTPUT CHECKPOINT-FILE, WHICH WAS MISSING   *
+000570*                      IT WHILE EVERY OTHER OPEN IN THIS PROGRAM   *
+000580*                      WAS CHECKED.                                *
+000590*    2026-08-09  JCM   A RESTART RUN ZEROED CNT-RECORD AND OPENED  *
+000600*                      RESULT-FILE OUTPUT (TRUNCATING) THE SAME AS *
+000610*                      A NORMAL RUN, SO THE COUNTS AND OUTPUT A    *
+000620*                      PRE-ABEND RUN HAD ALREADY POSTED WERE LOST  *
+000630*                      ON RESTART.  RESULT-FILE IS NOW OPENED      *
+000640*                      EXTEND ON A RESTART, AND CNT-RECORD IS      *
+000650*                      RESTORED FROM THE CHECKPOINT (SEE CALCCKP)  *
+000660*                      INSTEAD OF ALWAYS STARTING AT ZERO.  ALSO   *
+000670*                      MOVED THE INLINE AUD-DETAIL-LINE LAYOUT TO  *
+000680*                      A SHARED CALCAUD COPYBOOK SO IT MATCHES     *
+000690*                      CALCULADORA'S COPY OF THE SAME LINE.        *
+000700******************************************************************
+000710 ENVIRONMENT DIVISION.
+000720 CONFIGURATION SECTION.
+000730 SOURCE-COMPUTER.    IBM-370.
+000740 OBJECT-COMPUTER.    IBM-370.
+000750*
+000760 INPUT-OUTPUT SECTION.
+000770 FILE-CONTROL.
+000780     SELECT TRANSACTION-FILE ASSIGN TO CALCTRN
+000790         ORGANIZATION IS SEQUENTIAL
+000800         FILE STATUS IS WS-TRN-STATUS.
+000810     SELECT RESULT-FILE ASSIGN TO CALCOUT
+000820         ORGANIZATION IS SEQUENTIAL
+000830         FILE STATUS IS WS-OUT-STATUS.
+000840     SELECT AUDIT-FILE ASSIGN TO CALCAUD
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-AUD-STATUS.
+000870     SELECT HISTORY-FILE ASSIGN TO CALCHST
+000880         ORGANIZATION IS INDEXED
+000890         ACCESS MODE IS DYNAMIC
+000900         RECORD KEY IS HST-KEY
+000910         FILE STATUS IS WS-HST-STATUS.
+000920     SELECT CHECKPOINT-FILE ASSIGN TO CALCCKP
+000930         ORGANIZATION IS SEQUENTIAL
+000940         FILE STATUS IS WS-CKP-STATUS.
+000950     SELECT COUNTS-FILE ASSIGN TO CALCCNT
+000960         ORGANIZATION IS SEQUENTIAL
+000970         FILE STATUS IS WS-CNT-STATUS.
+000980*
+000990 DATA DIVISION.
+001000 FILE SECTION.
+001010 FD  TRANSACTION-FILE.
+001020 COPY CALCTRN.
+001030*
+001040 FD  RESULT-FILE.
+001050 COPY CALCOUT.
+001060*
+001070 FD  AUDIT-FILE.
+001080 01  AUD-LINE                PIC X(80).
+001090*
+001100 FD  HISTORY-FILE.
+001110 COPY CALCHST.
+001120*
+001130 FD  CHECKPOINT-FILE.
+001140 COPY CALCCKP.
+001150*
+001160 FD  COUNTS-FILE.
+001170 COPY CALCCNT.
+001180*
+001190 WORKING-STORAGE SECTION.
+001200*
+001210 77  WS-EOF-SW               PIC X(01) VALUE "N".
+001220     88  WS-END-OF-FILE              VALUE "Y".
+001230*
+001240 77  WS-RESTART-SW           PIC X(01) VALUE "N".
+001250     88  WS-RESTART-RUN              VALUE "Y".
+001260*
+001270 77  WS-VALID-OP-SW          PIC X(01).
+001280     88  WS-VALID-OP                 VALUE "Y".
+001290     88  WS-INVALID-OP               VALUE "N".
+001300*
+001310 77  WS-TRN-STATUS           PIC X(02).
+001320 77  WS-OUT-STATUS           PIC X(02).
+001330 77  WS-AUD-STATUS           PIC X(02).
+001340 77  WS-CNT-STATUS           PIC X(02).
+001350 77  WS-HST-STATUS           PIC X(02).
+001360 77  WS-CKP-STATUS           PIC X(02).
+001370 77  WS-CKP-SKIP-COUNT       PIC 9(06) VALUE ZERO.
+001380 77  WS-READ-COUNT           PIC 9(06) VALUE ZERO.
+001390 77  WS-SESSION-SEQ          PIC 9(06) VALUE ZERO.
+001400 77  WS-CHECKPOINT-COUNT     PIC 9(04) VALUE ZERO.
+001410 77  WS-CHECKPOINT-INTERVAL  PIC 9(04) VALUE 0025.
+001420 77  WS-OPERATOR-ID          PIC X(08) VALUE "BATCH".
+001430*
+001440 01  WS-CURRENT-DATE.
+001450     05  WS-CUR-YEAR         PIC 9(04).
+001460     05  WS-CUR-MONTH        PIC 9(02).
+001470     05  WS-CUR-DAY          PIC 9(02).
+001480*
+001490 01  WS-CURRENT-TIME.
+001500     05  WS-CUR-HOUR         PIC 9(02).
+001510     05  WS-CUR-MINUTE       PIC 9(02).
+001520     05  WS-CUR-SECOND       PIC 9(02).
+001530     05  WS-CUR-HUNDREDTH    PIC 9(02).
+001540*
+001550 01  WS-X                    PIC S9(7)V99 COMP-3.
+001560 01  WS-Y                    PIC S9(7)V99 COMP-3.
+001570 01  WS-OP                   PIC X(01).
+001580 01  WS-ANS                  PIC S9(7)V99 COMP-3.
+001590 01  WS-ERR-SW               PIC X(01).
+001600     88  WS-ERROR                    VALUE "Y".
+001610     88  WS-NO-ERROR                 VALUE "N".
+001620*
+001630 COPY CALCAUD.
+001640*
+001650 LINKAGE SECTION.
+001660 01  LK-PARM.
+001670     05  LK-PARM-LEN             PIC S9(04) COMP.
+001680     05  LK-PARM-TEXT            PIC X(08).
+001690*
+001700 PROCEDURE DIVISION USING LK-PARM.
+001710*
+001720******************************************************************
+001730*    0000-MAINLINE                                                *
+001740******************************************************************
+001750 0000-MAINLINE.
+001760     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+001770     PERFORM 2000-PROCESS-TRANSACTIONS
+001780            THRU 2000-PROCESS-TRANSACTIONS-EXIT
+001790         UNTIL WS-END-OF-FILE
+001800     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT
+001810     STOP RUN.
+001820*
+001830******************************************************************
+001840*    1000-INITIALIZE - OPEN FILES AND, ON A RESTART RUN, RECOVER  *
+001850*    THE LAST CHECKPOINTED READ POSITION AND RUN-CONTROL COUNTS.  *
+001860******************************************************************
+001870 1000-INITIALIZE.
+001880     MOVE "N" TO WS-RESTART-SW
+001890     IF LK-PARM-LEN > ZERO
+001900         IF LK-PARM-TEXT (1:1) = "R" OR LK-PARM-TEXT (1:1) = "r"
+001910             SET WS-RESTART-RUN TO TRUE
+001920         END-IF
+001930     END-IF
+001940     OPEN INPUT  TRANSACTION-FILE
+001950     IF WS-TRN-STATUS NOT = "00"
+001960         DISPLAY "ERROR ABRIENDO ARCH TRANSACCIONES - STATUS "
+001970             WS-TRN-STATUS
+001980     END-IF
+001990     IF WS-RESTART-RUN
+002000         OPEN EXTEND RESULT-FILE
+002010     ELSE
+002020         OPEN OUTPUT RESULT-FILE
+002030     END-IF
+002040     IF WS-OUT-STATUS NOT = "00"
+002050         DISPLAY "ERROR ABRIENDO ARCHIVO DE RESULTADOS - STATUS "
+002060             WS-OUT-STATUS
+002070     END-IF
+002080     OPEN EXTEND AUDIT-FILE
+002090     IF WS-AUD-STATUS NOT = "00"
+002100         DISPLAY "ERROR ABRIENDO ARCHIVO DE AUDITORIA - STATUS "
+002110             WS-AUD-STATUS
+002120     END-IF
+002130     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002140     OPEN I-O HISTORY-FILE
+002150     IF WS-HST-STATUS = "35"
+002160         CLOSE HISTORY-FILE
+002170         OPEN OUTPUT HISTORY-FILE
+002180         CLOSE HISTORY-FILE
+002190         OPEN I-O HISTORY-FILE
+002200     END-IF
+002210     PERFORM 1200-SEED-SESSION-SEQ THRU 1200-SEED-SESSION-SEQ-EXIT
+002220     IF WS-RESTART-RUN
+002230         PERFORM 1100-READ-CHECKPOINT
+002240            THRU 1100-READ-CHECKPOINT-EXIT
+002250     ELSE
+002260         MOVE ZERO TO CNT-RECORD
+002270     END-IF
+002280     PERFORM 2100-READ-TRANSACTION
+002290            THRU 2100-READ-TRANSACTION-EXIT.
+002300 1000-INITIALIZE-EXIT.
+002310     EXIT.
+002320*
+002330******************************************************************
+002340*    1200-SEED-SESSION-SEQ - START THE HISTORY FILE AT TODAY'S     *
+002350*    DATE AND READ FORWARD TO FIND THE HIGHEST SEQUENCE NUMBER     *
+002360*    ALREADY POSTED FOR TODAY, THE SAME WAY CALCULADORA SEEDS ITS  *
+002370*    OWN WS-SESSION-SEQ, SO THE BATCH RUN AND ANY INTERACTIVE      *
+002380*    SESSION POSTING TO THE SAME DAY DO NOT REUSE HST-SEQ-NO.      *
+002390******************************************************************
+002400 1200-SEED-SESSION-SEQ.
+002410     MOVE ZERO TO WS-SESSION-SEQ
+002420     MOVE WS-CURRENT-DATE TO HST-RUN-DATE
+002430     MOVE ZERO TO HST-SEQ-NO
+002440     START HISTORY-FILE KEY IS NOT LESS THAN HST-KEY
+002450         INVALID KEY
+002460             MOVE "10" TO WS-HST-STATUS
+002470     END-START
+002480     IF WS-HST-STATUS = "00"
+002490         PERFORM 1210-SEED-NEXT THRU 1210-SEED-NEXT-EXIT
+002500             UNTIL WS-HST-STATUS NOT = "00"
+002510     END-IF.
+002520 1200-SEED-SESSION-SEQ-EXIT.
+002530     EXIT.
+002540*
+002550 1210-SEED-NEXT.
+002560     READ HISTORY-FILE NEXT RECORD
+002570         AT END
+002580             MOVE "10" TO WS-HST-STATUS
+002590     END-READ
+002600     IF WS-HST-STATUS = "00"
+002610         IF HST-RUN-DATE = WS-CURRENT-DATE
+002620             MOVE HST-SEQ-NO TO WS-SESSION-SEQ
+002630         ELSE
+002640             MOVE "10" TO WS-HST-STATUS
+002650         END-IF
+002660     END-IF.
+002670 1210-SEED-NEXT-EXIT.
+002680     EXIT.
+002690*
+002700******************************************************************
+002710*    1100-READ-CHECKPOINT - RECOVER THE READ POSITION AND THE     *
+002720*    RUN-CONTROL COUNTS A PRE-ABEND RUN HAD ALREADY REACHED.       *
+002730******************************************************************
+002740 1100-READ-CHECKPOINT.
+002750     OPEN INPUT CHECKPOINT-FILE
+002760     IF WS-CKP-STATUS = "00"
+002770         READ CHECKPOINT-FILE
+002780             AT END
+002790                 MOVE ZERO TO WS-CKP-SKIP-COUNT
+002800                 MOVE ZERO TO CNT-RECORD
+002810         END-READ
+002820         IF WS-CKP-STATUS = "00"
+002830             MOVE CKP-REC-COUNT TO WS-CKP-SKIP-COUNT
+002840             MOVE CKP-COUNTS TO CNT-RECORD
+002850             DISPLAY "RESTARTING AFTER POS " WS-CKP-SKIP-COUNT
+002860         END-IF
+002870         CLOSE CHECKPOINT-FILE
+002880     ELSE
+002890         MOVE ZERO TO CNT-RECORD
+002900     END-IF.
+002910 1100-READ-CHECKPOINT-EXIT.
+002920     EXIT.
+002930*
+002940******************************************************************
+002950*    2000-PROCESS-TRANSACTIONS - EACH TRANSACTION IS SKIPPED OR   *
+002960*    POSTED BASED ON ITS POSITION IN THE FILE (WS-READ-COUNT),    *
+002970*    NOT ITS TRN-SEQ VALUE, SO A SORT STEP AHEAD OF THIS PROGRAM  *
+002980*    DOES NOT DISTURB RESTART.                                    *
+002990******************************************************************
+003000 2000-PROCESS-TRANSACTIONS.
+003010     IF WS-READ-COUNT NOT > WS-CKP-SKIP-COUNT
+003020         DISPLAY "SKIPPING RECORD " WS-READ-COUNT " - POSTED"
+003030     ELSE
+003040         PERFORM 2200-CALCULATE-ONE THRU 2200-CALCULATE-ONE-EXIT
+003050         PERFORM 2300-WRITE-CHECKPOINT
+003060            THRU 2300-WRITE-CHECKPOINT-EXIT
+003070     END-IF
+003080     PERFORM 2100-READ-TRANSACTION
+003090            THRU 2100-READ-TRANSACTION-EXIT.
+003100 2000-PROCESS-TRANSACTIONS-EXIT.
+003110     EXIT.
+003120*
+003130 2100-READ-TRANSACTION.
+003140     READ TRANSACTION-FILE
+003150         AT END
+003160             SET WS-END-OF-FILE TO TRUE
+003170     END-READ
+003180     IF NOT WS-END-OF-FILE
+003190         ADD 1 TO WS-READ-COUNT
+003200     END-IF.
+003210 2100-READ-TRANSACTION-EXIT.
+003220     EXIT.
+003230*
+003240******************************************************************
+003250*    2200-CALCULATE-ONE - CALL THE ENGINE, POST THE RESULT AND    *
+003260*    LOG IT TO THE AUDIT TRAIL, HISTORY FILE AND OUTPUT FILE.      *
+003270******************************************************************
+003280 2200-CALCULATE-ONE.
+003290     MOVE TRN-X TO WS-X
+003300     MOVE TRN-Y TO WS-Y
+003310     MOVE TRN-OP TO WS-OP
+003320     IF WS-OP = "r"
+003330         MOVE "R" TO WS-OP
+003340     END-IF
+003350     PERFORM 2150-VALIDATE-OP THRU 2150-VALIDATE-OP-EXIT
+003360     IF WS-VALID-OP
+003370         CALL "CALCENG" USING WS-X WS-Y WS-OP WS-ANS WS-ERR-SW
+003380     ELSE
+003390         SET WS-ERROR TO TRUE
+003400     END-IF
+003410     ADD 1 TO WS-SESSION-SEQ
+003420     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+003430     ACCEPT WS-CURRENT-TIME FROM TIME
+003440     ADD 1 TO CNT-TOTAL
+003450     MOVE TRN-SEQ TO OUT-SEQ
+003460     MOVE TRN-X TO OUT-X
+003470     MOVE TRN-Y TO OUT-Y
+003480     MOVE WS-OP TO OUT-OP
+003490     IF WS-ERROR
+003500         MOVE ZERO TO OUT-ANS
+003510         SET OUT-ERROR TO TRUE
+003520         IF WS-INVALID-OP
+003530             ADD 1 TO CNT-OTHER
+003540         ELSE
+003550             ADD 1 TO CNT-ERROR
+003560         END-IF
+003570     ELSE
+003580         MOVE WS-ANS TO OUT-ANS
+003590         SET OUT-NO-ERROR TO TRUE
+003600         PERFORM 2400-UPDATE-OP-COUNT
+003610            THRU 2400-UPDATE-OP-COUNT-EXIT
+003620     END-IF
+003630     WRITE OUT-RECORD
+003640     PERFORM 2500-WRITE-AUDIT THRU 2500-WRITE-AUDIT-EXIT
+003650     PERFORM 2600-WRITE-HISTORY THRU 2600-WRITE-HISTORY-EXIT.
+003660 2200-CALCULATE-ONE-EXIT.
+003670     EXIT.
+003680*
+003690******************************************************************
+003700*    2150-VALIDATE-OP - REJECT ANY OPERATOR CODE CALCENG DOES NOT *
+003710*    RECOGNIZE BEFORE CALLING IT, SO AN INVALID CODE IS COUNTED   *
+003720*    AS AN INVALID OPERATION (CNT-OTHER) RATHER THAN BEING FOLDED *
+003730*    INTO THE COMPUTE ERROR COUNT (CNT-ERROR).                     *
+003740******************************************************************
+003750 2150-VALIDATE-OP.
+003760     SET WS-VALID-OP TO TRUE
+003770     EVALUATE WS-OP
+003780         WHEN "+" WHEN "-" WHEN "*" WHEN "/"
+003790         WHEN "%" WHEN "^" WHEN "R"
+003800             CONTINUE
+003810         WHEN OTHER
+003820             SET WS-INVALID-OP TO TRUE
+003830     END-EVALUATE.
+003840 2150-VALIDATE-OP-EXIT.
+003850     EXIT.
+003860*
+003870******************************************************************
+003880*    2300-WRITE-CHECKPOINT - EVERY WS-CHECKPOINT-INTERVAL          *
+003890*    TRANSACTIONS, SNAPSHOT THE READ POSITION AND THE              *
+003900*    RUN-CONTROL COUNTS SO A RESTART CAN PICK UP FROM HERE.        *
+003910******************************************************************
+003920 2300-WRITE-CHECKPOINT.
+003930     ADD 1 TO WS-CHECKPOINT-COUNT
+003940     IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+003950         OPEN OUTPUT CHECKPOINT-FILE
+003960         IF WS-CKP-STATUS NOT = "00"
+003970             DISPLAY "ERROR ABRIENDO ARCH CHECKPOINT - STATUS "
+003980                 WS-CKP-STATUS
+003990         END-IF
+004000         MOVE WS-READ-COUNT TO CKP-REC-COUNT
+004010         MOVE WS-CURRENT-DATE TO CKP-RUN-DATE
+004020         MOVE WS-CURRENT-TIME TO CKP-RUN-TIME
+004030         MOVE CNT-RECORD TO CKP-COUNTS
+004040         WRITE CKP-RECORD
+004050         CLOSE CHECKPOINT-FILE
+004060         MOVE ZERO TO WS-CHECKPOINT-COUNT
+004070     END-IF.
+004080 2300-WRITE-CHECKPOINT-EXIT.
+004090     EXIT.
+004100*
+004110 2400-UPDATE-OP-COUNT.
+004120     EVALUATE WS-OP
+004130         WHEN "+" ADD 1 TO CNT-ADD
+004140         WHEN "-" ADD 1 TO CNT-SUB
+004150         WHEN "*" ADD 1 TO CNT-MUL
+004160         WHEN "/" ADD 1 TO CNT-DIV
+004170         WHEN "%" ADD 1 TO CNT-MOD
+004180         WHEN "^" ADD 1 TO CNT-POW
+004190         WHEN "R" ADD 1 TO CNT-SQRT
+004200         WHEN OTHER ADD 1 TO CNT-OTHER
+004210     END-EVALUATE.
+004220 2400-UPDATE-OP-COUNT-EXIT.
+004230     EXIT.
+004240*
+004250 2500-WRITE-AUDIT.
+004260     MOVE WS-OPERATOR-ID TO AUD-D-OPERATOR
+004270     MOVE TRN-X TO AUD-D-X
+004280     MOVE WS-OP TO AUD-D-OP
+004290     MOVE TRN-Y TO AUD-D-Y
+004300     MOVE OUT-ANS TO AUD-D-ANS
+004310     IF WS-ERROR
+004320         MOVE "Y" TO AUD-D-ERR
+004330     ELSE
+004340         MOVE "N" TO AUD-D-ERR
+004350     END-IF
+004360     MOVE WS-CURRENT-DATE TO AUD-D-DATE
+004370     MOVE WS-CURRENT-TIME TO AUD-D-TIME
+004380     MOVE AUD-DETAIL-LINE TO AUD-LINE
+004390     WRITE AUD-LINE.
+004400 2500-WRITE-AUDIT-EXIT.
+004410     EXIT.
+004420*
+004430 2600-WRITE-HISTORY.
+004440     MOVE WS-CURRENT-DATE TO HST-RUN-DATE
+004450     MOVE WS-SESSION-SEQ TO HST-SEQ-NO
+004460     MOVE WS-OPERATOR-ID TO HST-OPERATOR-ID
+004470     MOVE TRN-X TO HST-X
+004480     MOVE TRN-Y TO HST-Y
+004490     MOVE WS-OP TO HST-OP
+004500     MOVE OUT-ANS TO HST-ANS
+004510     IF WS-ERROR
+004520         MOVE "Y" TO HST-ERR-SW
+004530     ELSE
+004540         MOVE "N" TO HST-ERR-SW
+004550     END-IF
+004560     MOVE WS-CURRENT-TIME TO HST-RUN-TIME
+004570     WRITE HST-RECORD
+004580         INVALID KEY
+004590             DISPLAY "DUP HISTORY KEY FOR SEQ " WS-SESSION-SEQ
+004600     END-WRITE.
+004610 2600-WRITE-HISTORY-EXIT.
+004620     EXIT.
+004630*
+004640******************************************************************
+004650*    8000-TERMINATE - WRITE THE FINAL CHECKPOINT AND RUN CONTROL  *
+004660*    COUNTS, THEN CLOSE EVERYTHING.                                *
+004670******************************************************************
+004680 8000-TERMINATE.
+004690     OPEN OUTPUT CHECKPOINT-FILE
+004700     IF WS-CKP-STATUS NOT = "00"
+004710         DISPLAY "ERROR ABRIENDO ARCH CHECKPOINT - STATUS "
+004720             WS-CKP-STATUS
+004730     END-IF
+004740     MOVE WS-READ-COUNT TO CKP-REC-COUNT
+004750     MOVE WS-CURRENT-DATE TO CKP-RUN-DATE
+004760     MOVE WS-CURRENT-TIME TO CKP-RUN-TIME
+004770     MOVE CNT-RECORD TO CKP-COUNTS
+004780     WRITE CKP-RECORD
+004790     CLOSE CHECKPOINT-FILE
+004800     OPEN OUTPUT COUNTS-FILE
+004810     IF WS-CNT-STATUS NOT = "00"
+004820         DISPLAY "ERROR ABRIENDO ARCHIVO DE CONTEO - STATUS "
+004830             WS-CNT-STATUS
+004840     END-IF
+004850     WRITE CNT-RECORD
+004860     CLOSE COUNTS-FILE
+004870     CLOSE TRANSACTION-FILE
+004880     CLOSE RESULT-FILE
+004890     CLOSE AUDIT-FILE
+004900     CLOSE HISTORY-FILE
+004910     DISPLAY "CALCBTCH - " CNT-TOTAL " TRANSACCIONES PROCESADAS".
+004920 8000-TERMINATE-EXIT.
+004930     EXIT.
