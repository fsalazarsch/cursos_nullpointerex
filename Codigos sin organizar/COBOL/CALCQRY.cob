@@ -0,0 +1,122 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CALCQRY.
+000030 AUTHOR.         J. C. MENDIZABAL.
+000040 INSTALLATION.   NULLPOINTEREX BATCH SERVICES.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    CALCQRY - HISTORY FILE DATE-RANGE LOOKUP.                   *
+000090*                                                                 *
+000100*    STAND-ALONE QUERY PROGRAM AGAINST THE INDEXED HISTORY FILE   *
+000110*    MAINTAINED BY CALCULADORA AND CALCBTCH.  PROMPTS FOR A FROM  *
+000120*    AND TO DATE AND LISTS EVERY CALCULATION RUN IN THAT RANGE,   *
+000130*    FOR PULLING BACK A WEEK'S WORTH OF CALCULATIONS ON DEMAND.   *
+000140*                                                                 *
+000150*    MODIFICATION HISTORY                                        *
+000160*    ---------------------------------------------------------   *
+000170*    2026-08-09  JCM   ORIGINAL PROGRAM.                          *
+000180******************************************************************
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER.    IBM-370.
+000220 OBJECT-COMPUTER.    IBM-370.
+000230*
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT HISTORY-FILE ASSIGN TO CALCHST
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS DYNAMIC
+000290         RECORD KEY IS HST-KEY
+000300         FILE STATUS IS WS-HST-STATUS.
+000310*
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  HISTORY-FILE.
+000350 COPY CALCHST.
+000360*
+000370 WORKING-STORAGE SECTION.
+000380 77  WS-HST-STATUS           PIC X(02).
+000390 77  WS-FROM-DATE            PIC 9(08).
+000400 77  WS-TO-DATE              PIC 9(08).
+000410 77  WS-MATCH-COUNT          PIC 9(06) VALUE ZERO.
+000420*
+000430 01  WS-EDIT-FIELDS.
+000440     05  WS-X-ED             PIC -(7)9.99.
+000450     05  WS-Y-ED             PIC -(7)9.99.
+000460     05  WS-ANS-ED           PIC -(7)9.99.
+000470*
+000480 PROCEDURE DIVISION.
+000490*
+000500******************************************************************
+000510*    0000-MAINLINE                                                *
+000520******************************************************************
+000530 0000-MAINLINE.
+000540     PERFORM 1000-GET-RANGE THRU 1000-GET-RANGE-EXIT
+000550     PERFORM 2000-LIST-HISTORY THRU 2000-LIST-HISTORY-EXIT
+000560     PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT
+000570     STOP RUN.
+000580*
+000590 1000-GET-RANGE.
+000600     DISPLAY "CALCQRY - CONSULTA DE HISTORIAL DE CALCULOS"
+000610     DISPLAY "FECHA DESDE (AAAAMMDD): "
+000620     ACCEPT WS-FROM-DATE FROM CONSOLE
+000630     DISPLAY "FECHA HASTA (AAAAMMDD): "
+000640     ACCEPT WS-TO-DATE FROM CONSOLE.
+000650 1000-GET-RANGE-EXIT.
+000660     EXIT.
+000670*
+000680******************************************************************
+000690*    2000-LIST-HISTORY - START AT THE FROM DATE AND READ FORWARD  *
+000700*    UNTIL THE KEY RUNS PAST THE TO DATE OR THE FILE ENDS.        *
+000710******************************************************************
+000720 2000-LIST-HISTORY.
+000730     OPEN INPUT HISTORY-FILE
+000740     IF WS-HST-STATUS NOT = "00"
+000750         DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE HISTORIAL"
+000760     ELSE
+000770         MOVE WS-FROM-DATE TO HST-RUN-DATE
+000780         MOVE ZERO TO HST-SEQ-NO
+000790         START HISTORY-FILE KEY IS NOT LESS THAN HST-KEY
+000800             INVALID KEY
+000810                 DISPLAY "NO HAY REGISTROS EN EL RANGO INDICADO"
+000820         END-START
+000830         IF WS-HST-STATUS = "00"
+000840             PERFORM 2100-LIST-NEXT THRU 2100-LIST-NEXT-EXIT
+000850                 UNTIL WS-HST-STATUS NOT = "00"
+000860         END-IF
+000870         CLOSE HISTORY-FILE
+000880     END-IF.
+000890 2000-LIST-HISTORY-EXIT.
+000900     EXIT.
+000910*
+000920 2100-LIST-NEXT.
+000930     READ HISTORY-FILE NEXT RECORD
+000940         AT END
+000950             MOVE "10" TO WS-HST-STATUS
+000960     END-READ
+000970     IF WS-HST-STATUS = "00"
+000980         IF HST-RUN-DATE > WS-TO-DATE
+000990             MOVE "10" TO WS-HST-STATUS
+001000         ELSE
+001010             PERFORM 2200-DISPLAY-ROW THRU 2200-DISPLAY-ROW-EXIT
+001020         END-IF
+001030     END-IF.
+001040 2100-LIST-NEXT-EXIT.
+001050     EXIT.
+001060*
+001070 2200-DISPLAY-ROW.
+001080     ADD 1 TO WS-MATCH-COUNT
+001090     MOVE HST-X TO WS-X-ED
+001100     MOVE HST-Y TO WS-Y-ED
+001110     MOVE HST-ANS TO WS-ANS-ED
+001120     DISPLAY HST-RUN-DATE " " HST-SEQ-NO " " HST-OPERATOR-ID
+001130         " " WS-X-ED " " HST-OP " " WS-Y-ED " = " WS-ANS-ED
+001140         " ERR=" HST-ERR-SW.
+001150 2200-DISPLAY-ROW-EXIT.
+001160     EXIT.
+001170*
+001180 3000-TERMINATE.
+001190     DISPLAY " "
+001200     DISPLAY "TOTAL DE REGISTROS ENCONTRADOS: " WS-MATCH-COUNT.
+001210 3000-TERMINATE-EXIT.
+001220     EXIT.
