@@ -1,41 +1,449 @@
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. calculadora.
-DATA DIVISION.                               
-WORKING-STORAGE SECTION.                     
-77 CALC PIC X(1). 
-
-01 X PIC 9999.
-01 Y PIC 9999.
-01 ANS PIC 9999.
-
-PROCEDURE DIVISION.                           
-
-    DISPLAY "Primer termino: ".
-    ACCEPT  X FROM CONSOLE.           
-    DISPLAY "Segundo termino: ".
-    ACCEPT  Y FROM CONSOLE.           
-    DISPLAY "Operacion".
-    ACCEPT  CALC FROM CONSOLE.           
-    
-    DISPLAY  X CALC Y
-
-    EVALUATE CALC
-        WHEN "+"  
-            ADD X Y GIVING ANS
-            DISPLAY ANS
-        WHEN "-"  
-            SUBTRACT X FROM Y GIVING ANS
-            DISPLAY ANS
-        WHEN "*" 
-            MULTIPLY X BY Y GIVING ANS
-            DISPLAY ANS
-        WHEN "/" 
-            IF Y = 0
-                DISPLAY "ERROR"
-            ELSE
-                DIVIDE X BY Y GIVING ANS
-                DISPLAY ANS
-                
-        WHEN OTHER DISPLAY "=)"		   
-
-    STOP RUN. 
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CALCULADORA.
+000030 AUTHOR.         J. C. MENDIZABAL.
+000040 INSTALLATION.   NULLPOINTEREX BATCH SERVICES.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    CALCULADORA - INTERACTIVE FRONT END.                        *
+000090*                                                                 *
+000100*    PROMPTS THE OPERATOR FOR TWO OPERANDS AND AN OPERATOR CODE,  *
+000110*    CALLS THE SHARED CALCENG ENGINE TO COMPUTE THE ANSWER, LOGS  *
+000120*    THE RESULT TO THE AUDIT TRAIL AND THE HISTORY FILE, AND      *
+000130*    PRINTS A SUMMARY OF THE SESSION WHEN THE OPERATOR SIGNS OFF. *
+000140*    A QUERY OPTION IS OFFERED FROM THE SAME MENU FOR PULLING     *
+000150*    BACK PRIOR CALCULATIONS BY DATE RANGE.                       *
+000160*                                                                 *
+000170*    MODIFICATION HISTORY                                        *
+000180*    ---------------------------------------------------------   *
+000190*    2026-08-09  JCM   ORIGINAL PROGRAM TOOK X, Y AND CALC FROM   *
+000200*                      CONSOLE AND DISPLAYED ANS DIRECTLY.        *
+000210*    2026-08-09  JCM   WIDENED X/Y/ANS TO SIGNED DECIMAL, MOVED   *
+000220*                      THE ARITHMETIC TO CALCENG, ADDED THE       *
+000230*                      REPROMPT-AND-VALIDATE LOOP, THE AUDIT LOG, *
+000240*                      THE HISTORY FILE WRITE, THE EXTENDED       *
+000250*                      OPERATOR SET AND THE END-OF-SESSION        *
+000260*                      SUMMARY REPORT.                            *
+000270*    2026-08-09  JCM   3900-VALIDATE-NUMERIC ACCEPTED ANY VALUE   *
+000280*                      FUNCTION TEST-NUMVAL SAW AS NUMERIC-       *
+000290*                      SHAPED EVEN IF IT WAS TOO WIDE FOR         *
+000300*                      WS-NUMERIC-TEST, SO A VALUE LIKE 12345678  *
+000310*                      WAS SILENTLY TRUNCATED BY THE MOVE INSTEAD *
+000320*                      OF REPROMPTED.  CONVERTS WITH COMPUTE ...  *
+000330*                      ON SIZE ERROR NOW SO AN OUT-OF-RANGE VALUE *
+000340*                      IS REJECTED LIKE ANY OTHER BAD INPUT.      *
+000350*    2026-08-09  JCM   WS-OPERATOR-ID WAS A HARDCODED LITERAL, SO *
+000360*                      EVERY SESSION LOGGED THE SAME OPERATOR ID  *
+000370*                      REGARDLESS OF WHO WAS ACTUALLY RUNNING IT. *
+000380*                      1000-INITIALIZE NOW PROMPTS FOR IT FROM    *
+000390*                      THE CONSOLE.  ALSO GAVE 3900-VALIDATE-     *
+000400*                      NUMERIC ITS OWN WS-EDIT-TEXT WORK FIELD    *
+000410*                      INSTEAD OF HAVING 3200-ACCEPT-Y ALIAS ITS  *
+000420*                      INPUT INTO THE X-NAMED FIELD TO VALIDATE   *
+000430*                      IT, AND MOVED THE INLINE AUD-DETAIL-LINE   *
+000440*                      LAYOUT TO A SHARED CALCAUD COPYBOOK SO IT  *
+000450*                      MATCHES CALCBTCH'S COPY OF THE SAME LINE.  *
+000460******************************************************************
+000470 ENVIRONMENT DIVISION.
+000480 CONFIGURATION SECTION.
+000490 SOURCE-COMPUTER.    IBM-370.
+000500 OBJECT-COMPUTER.    IBM-370.
+000510*
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT AUDIT-FILE ASSIGN TO CALCAUD
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-AUD-STATUS.
+000570     SELECT HISTORY-FILE ASSIGN TO CALCHST
+000580         ORGANIZATION IS INDEXED
+000590         ACCESS MODE IS DYNAMIC
+000600         RECORD KEY IS HST-KEY
+000610         FILE STATUS IS WS-HST-STATUS.
+000620*
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  AUDIT-FILE.
+000660 01  AUD-LINE                PIC X(80).
+000670*
+000680 FD  HISTORY-FILE.
+000690 COPY CALCHST.
+000700*
+000710 WORKING-STORAGE SECTION.
+000720*
+000730******************************************************************
+000740*    SWITCHES AND COUNTERS                                        *
+000750******************************************************************
+000760 77  WS-MENU-CHOICE          PIC X(01).
+000770     88  WS-MENU-CALC                VALUE "C" "c".
+000780     88  WS-MENU-QUERY               VALUE "Q" "q".
+000790     88  WS-MENU-EXIT                VALUE "X" "x".
+000800*
+000810 77  WS-VALID-INPUT-SW       PIC X(01).
+000820     88  WS-VALID-INPUT              VALUE "Y".
+000830     88  WS-INVALID-INPUT            VALUE "N".
+000840*
+000850 77  WS-X-TEXT               PIC X(10).
+000860 77  WS-Y-TEXT               PIC X(10).
+000870 77  WS-EDIT-TEXT            PIC X(10).
+000880 77  WS-NUMERIC-TEST         PIC S9(7)V99.
+000890*
+000900 77  WS-SESSION-SEQ          PIC 9(06) VALUE ZERO.
+000910 77  WS-HST-STATUS           PIC X(02).
+000920 77  WS-AUD-STATUS           PIC X(02).
+000930*
+000940 COPY CALCCNT.
+000950*
+000960******************************************************************
+000970*    ARITHMETIC WORK AREA - PASSED TO CALCENG                     *
+000980******************************************************************
+000990 01  WS-X                    PIC S9(7)V99 COMP-3.
+001000 01  WS-Y                    PIC S9(7)V99 COMP-3.
+001010 01  WS-OP                   PIC X(01).
+001020 01  WS-ANS                  PIC S9(7)V99 COMP-3.
+001030 01  WS-ERR-SW               PIC X(01).
+001040     88  WS-ERROR                    VALUE "Y".
+001050     88  WS-NO-ERROR                 VALUE "N".
+001060*
+001070 01  WS-EDIT-FIELDS.
+001080     05  WS-X-ED             PIC -(7)9.99.
+001090     05  WS-Y-ED             PIC -(7)9.99.
+001100     05  WS-ANS-ED           PIC -(7)9.99.
+001110*
+001120 01  WS-OPERATOR-ID          PIC X(08).
+001130*
+001140 01  WS-CURRENT-DATE.
+001150     05  WS-CUR-YEAR         PIC 9(04).
+001160     05  WS-CUR-MONTH        PIC 9(02).
+001170     05  WS-CUR-DAY          PIC 9(02).
+001180*
+001190 01  WS-CURRENT-TIME.
+001200     05  WS-CUR-HOUR         PIC 9(02).
+001210     05  WS-CUR-MINUTE       PIC 9(02).
+001220     05  WS-CUR-SECOND       PIC 9(02).
+001230     05  WS-CUR-HUNDREDTH    PIC 9(02).
+001240*
+001250 01  WS-QUERY-FROM-DATE      PIC 9(08).
+001260 01  WS-QUERY-TO-DATE        PIC 9(08).
+001270*
+001280 COPY CALCAUD.
+001290*
+001300 PROCEDURE DIVISION.
+001310*
+001320******************************************************************
+001330*    0000-MAINLINE                                                *
+001340******************************************************************
+001350 0000-MAINLINE.
+001360     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+001370     PERFORM 2000-PROCESS-MENU THRU 2000-PROCESS-MENU-EXIT
+001380         UNTIL WS-MENU-EXIT
+001390     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT
+001400     STOP RUN.
+001410*
+001420******************************************************************
+001430*    1000-INITIALIZE                                              *
+001440******************************************************************
+001450 1000-INITIALIZE.
+001460     MOVE ZERO TO CNT-RECORD
+001470     DISPLAY "IDENTIFICACION DE OPERADOR: "
+001480     ACCEPT WS-OPERATOR-ID FROM CONSOLE
+001490     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+001500     OPEN EXTEND AUDIT-FILE
+001510     IF WS-AUD-STATUS NOT = "00"
+001520         DISPLAY "ERROR ABRIENDO ARCHIVO DE AUDITORIA - STATUS "
+001530             WS-AUD-STATUS
+001540     END-IF
+001550     OPEN I-O HISTORY-FILE
+001560     IF WS-HST-STATUS = "35"
+001570         CLOSE HISTORY-FILE
+001580         OPEN OUTPUT HISTORY-FILE
+001590         CLOSE HISTORY-FILE
+001600         OPEN I-O HISTORY-FILE
+001610     END-IF
+001620     PERFORM 1200-SEED-SESSION-SEQ THRU 1200-SEED-SESSION-SEQ-EXIT.
+001630 1000-INITIALIZE-EXIT.
+001640     EXIT.
+001650*
+001660******************************************************************
+001670*    1200-SEED-SESSION-SEQ - START THE HISTORY FILE AT TODAY'S    *
+001680*    DATE AND READ FORWARD TO FIND THE HIGHEST SEQUENCE NUMBER    *
+001690*    ALREADY POSTED FOR TODAY, SO A SECOND SESSION RUN THE SAME   *
+001700*    DAY DOES NOT COLLIDE WITH KEYS THE FIRST SESSION WROTE.      *
+001710******************************************************************
+001720 1200-SEED-SESSION-SEQ.
+001730     MOVE ZERO TO WS-SESSION-SEQ
+001740     MOVE WS-CURRENT-DATE TO HST-RUN-DATE
+001750     MOVE ZERO TO HST-SEQ-NO
+001760     START HISTORY-FILE KEY IS NOT LESS THAN HST-KEY
+001770         INVALID KEY
+001780             MOVE "10" TO WS-HST-STATUS
+001790     END-START
+001800     IF WS-HST-STATUS = "00"
+001810         PERFORM 1210-SEED-NEXT THRU 1210-SEED-NEXT-EXIT
+001820             UNTIL WS-HST-STATUS NOT = "00"
+001830     END-IF.
+001840 1200-SEED-SESSION-SEQ-EXIT.
+001850     EXIT.
+001860*
+001870 1210-SEED-NEXT.
+001880     READ HISTORY-FILE NEXT RECORD
+001890         AT END
+001900             MOVE "10" TO WS-HST-STATUS
+001910     END-READ
+001920     IF WS-HST-STATUS = "00"
+001930         IF HST-RUN-DATE = WS-CURRENT-DATE
+001940             MOVE HST-SEQ-NO TO WS-SESSION-SEQ
+001950         ELSE
+001960             MOVE "10" TO WS-HST-STATUS
+001970         END-IF
+001980     END-IF.
+001990 1210-SEED-NEXT-EXIT.
+002000     EXIT.
+002010*
+002020******************************************************************
+002030*    2000-PROCESS-MENU                                            *
+002040******************************************************************
+002050 2000-PROCESS-MENU.
+002060     DISPLAY " "
+002070     DISPLAY "CALCULADORA - (C)ALCULAR  (Q)UERY  (X)SALIR"
+002080     ACCEPT WS-MENU-CHOICE FROM CONSOLE
+002090     EVALUATE TRUE
+002100         WHEN WS-MENU-CALC
+002110             PERFORM 3000-DO-CALCULATION
+002120                 THRU 3000-DO-CALCULATION-EXIT
+002130         WHEN WS-MENU-QUERY
+002140             PERFORM 6000-DO-QUERY THRU 6000-DO-QUERY-EXIT
+002150         WHEN WS-MENU-EXIT
+002160             CONTINUE
+002170         WHEN OTHER
+002180             DISPLAY "OPCION INVALIDA - INTENTE DE NUEVO"
+002190     END-EVALUATE.
+002200 2000-PROCESS-MENU-EXIT.
+002210     EXIT.
+002220*
+002230******************************************************************
+002240*    3000-DO-CALCULATION - PROMPT, VALIDATE, COMPUTE AND LOG      *
+002250*    ONE CALCULATION.  REPROMPTS ON BAD OPERATOR OR NON-NUMERIC   *
+002260*    INPUT INSTEAD OF ABANDONING THE INPUTS ALREADY ENTERED.      *
+002270******************************************************************
+002280 3000-DO-CALCULATION.
+002290     PERFORM 3100-ACCEPT-X THRU 3100-ACCEPT-X-EXIT
+002300     PERFORM 3200-ACCEPT-Y THRU 3200-ACCEPT-Y-EXIT
+002310     PERFORM 3300-ACCEPT-OP THRU 3300-ACCEPT-OP-EXIT
+002320     CALL "CALCENG" USING WS-X WS-Y WS-OP WS-ANS WS-ERR-SW
+002330     ADD 1 TO WS-SESSION-SEQ
+002340     PERFORM 3400-DISPLAY-RESULT THRU 3400-DISPLAY-RESULT-EXIT
+002350     PERFORM 4000-WRITE-AUDIT THRU 4000-WRITE-AUDIT-EXIT
+002360     PERFORM 5000-WRITE-HISTORY THRU 5000-WRITE-HISTORY-EXIT
+002370     PERFORM 3500-UPDATE-COUNTS THRU 3500-UPDATE-COUNTS-EXIT.
+002380 3000-DO-CALCULATION-EXIT.
+002390     EXIT.
+002400*
+002410 3100-ACCEPT-X.
+002420     SET WS-INVALID-INPUT TO TRUE
+002430     PERFORM UNTIL WS-VALID-INPUT
+002440         DISPLAY "PRIMER TERMINO: "
+002450         ACCEPT WS-X-TEXT FROM CONSOLE
+002460         MOVE WS-X-TEXT TO WS-EDIT-TEXT
+002470         PERFORM 3900-VALIDATE-NUMERIC
+002480             THRU 3900-VALIDATE-NUMERIC-EXIT
+002490         IF WS-VALID-INPUT
+002500             MOVE WS-NUMERIC-TEST TO WS-X
+002510         ELSE
+002520             DISPLAY "VALOR NO NUMERICO - INTENTE DE NUEVO"
+002530         END-IF
+002540     END-PERFORM.
+002550 3100-ACCEPT-X-EXIT.
+002560     EXIT.
+002570*
+002580 3200-ACCEPT-Y.
+002590     SET WS-INVALID-INPUT TO TRUE
+002600     PERFORM UNTIL WS-VALID-INPUT
+002610         DISPLAY "SEGUNDO TERMINO: "
+002620         ACCEPT WS-Y-TEXT FROM CONSOLE
+002630         MOVE WS-Y-TEXT TO WS-EDIT-TEXT
+002640         PERFORM 3900-VALIDATE-NUMERIC
+002650             THRU 3900-VALIDATE-NUMERIC-EXIT
+002660         IF WS-VALID-INPUT
+002670             MOVE WS-NUMERIC-TEST TO WS-Y
+002680         ELSE
+002690             DISPLAY "VALOR NO NUMERICO - INTENTE DE NUEVO"
+002700         END-IF
+002710     END-PERFORM.
+002720 3200-ACCEPT-Y-EXIT.
+002730     EXIT.
+002740*
+002750 3300-ACCEPT-OP.
+002760     SET WS-INVALID-INPUT TO TRUE
+002770     PERFORM UNTIL WS-VALID-INPUT
+002780         DISPLAY "OPERACION (+ - * / % ^ R): "
+002790         ACCEPT WS-OP FROM CONSOLE
+002800         EVALUATE WS-OP
+002810             WHEN "+" WHEN "-" WHEN "*" WHEN "/"
+002820             WHEN "%" WHEN "^" WHEN "R" WHEN "r"
+002830                 SET WS-VALID-INPUT TO TRUE
+002840             WHEN OTHER
+002850                 DISPLAY "OPERACION INVALIDA - INTENTE DE NUEVO"
+002860         END-EVALUATE
+002870     END-PERFORM
+002880     IF WS-OP = "r"
+002890         MOVE "R" TO WS-OP
+002900     END-IF.
+002910 3300-ACCEPT-OP-EXIT.
+002920     EXIT.
+002930*
+002940 3400-DISPLAY-RESULT.
+002950     MOVE WS-X TO WS-X-ED
+002960     MOVE WS-Y TO WS-Y-ED
+002970     DISPLAY WS-X-ED " " WS-OP " " WS-Y-ED
+002980     IF WS-ERROR
+002990         DISPLAY "ERROR"
+003000     ELSE
+003010         MOVE WS-ANS TO WS-ANS-ED
+003020         DISPLAY WS-ANS-ED
+003030     END-IF.
+003040 3400-DISPLAY-RESULT-EXIT.
+003050     EXIT.
+003060*
+003070 3500-UPDATE-COUNTS.
+003080     ADD 1 TO CNT-TOTAL
+003090     IF WS-ERROR
+003100         ADD 1 TO CNT-ERROR
+003110     ELSE
+003120         EVALUATE WS-OP
+003130             WHEN "+" ADD 1 TO CNT-ADD
+003140             WHEN "-" ADD 1 TO CNT-SUB
+003150             WHEN "*" ADD 1 TO CNT-MUL
+003160             WHEN "/" ADD 1 TO CNT-DIV
+003170             WHEN "%" ADD 1 TO CNT-MOD
+003180             WHEN "^" ADD 1 TO CNT-POW
+003190             WHEN "R" ADD 1 TO CNT-SQRT
+003200             WHEN OTHER ADD 1 TO CNT-OTHER
+003210         END-EVALUATE
+003220     END-IF.
+003230 3500-UPDATE-COUNTS-EXIT.
+003240     EXIT.
+003250*
+003260 3900-VALIDATE-NUMERIC.
+003270     IF FUNCTION TEST-NUMVAL (WS-EDIT-TEXT) = ZERO
+003280         COMPUTE WS-NUMERIC-TEST = FUNCTION NUMVAL (WS-EDIT-TEXT)
+003290             ON SIZE ERROR
+003300                 SET WS-INVALID-INPUT TO TRUE
+003310             NOT ON SIZE ERROR
+003320                 SET WS-VALID-INPUT TO TRUE
+003330         END-COMPUTE
+003340     ELSE
+003350         SET WS-INVALID-INPUT TO TRUE
+003360     END-IF.
+003370 3900-VALIDATE-NUMERIC-EXIT.
+003380     EXIT.
+003390*
+003400******************************************************************
+003410*    4000-WRITE-AUDIT - APPEND ONE LINE TO THE AUDIT TRAIL.       *
+003420******************************************************************
+003430 4000-WRITE-AUDIT.
+003440     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+003450     ACCEPT WS-CURRENT-TIME FROM TIME
+003460     MOVE WS-OPERATOR-ID TO AUD-D-OPERATOR
+003470     MOVE WS-X TO AUD-D-X
+003480     MOVE WS-OP TO AUD-D-OP
+003490     MOVE WS-Y TO AUD-D-Y
+003500     IF WS-ERROR
+003510         MOVE ZERO TO AUD-D-ANS
+003520         MOVE "Y" TO AUD-D-ERR
+003530     ELSE
+003540         MOVE WS-ANS TO AUD-D-ANS
+003550         MOVE "N" TO AUD-D-ERR
+003560     END-IF
+003570     MOVE WS-CURRENT-DATE TO AUD-D-DATE
+003580     MOVE WS-CURRENT-TIME TO AUD-D-TIME
+003590     MOVE AUD-DETAIL-LINE TO AUD-LINE
+003600     WRITE AUD-LINE.
+003610 4000-WRITE-AUDIT-EXIT.
+003620     EXIT.
+003630*
+003640******************************************************************
+003650*    5000-WRITE-HISTORY - POST ONE ROW TO THE INDEXED HISTORY     *
+003660*    FILE SO IT CAN BE PULLED BACK LATER BY DATE RANGE.           *
+003670******************************************************************
+003680 5000-WRITE-HISTORY.
+003690     MOVE WS-CURRENT-DATE TO HST-RUN-DATE
+003700     MOVE WS-SESSION-SEQ TO HST-SEQ-NO
+003710     MOVE WS-OPERATOR-ID TO HST-OPERATOR-ID
+003720     MOVE WS-X TO HST-X
+003730     MOVE WS-Y TO HST-Y
+003740     MOVE WS-OP TO HST-OP
+003750     IF WS-ERROR
+003760         MOVE ZERO TO HST-ANS
+003770         MOVE "Y" TO HST-ERR-SW
+003780     ELSE
+003790         MOVE WS-ANS TO HST-ANS
+003800         MOVE "N" TO HST-ERR-SW
+003810     END-IF
+003820     MOVE WS-CURRENT-TIME TO HST-RUN-TIME
+003830     WRITE HST-RECORD
+003840         INVALID KEY
+003850             DISPLAY "ERROR ESCRIBIENDO HISTORIAL - CLAVE DUPLIC"
+003860     END-WRITE.
+003870 5000-WRITE-HISTORY-EXIT.
+003880     EXIT.
+003890*
+003900******************************************************************
+003910*    6000-DO-QUERY - LIST HISTORY ROWS BETWEEN TWO DATES.         *
+003920******************************************************************
+003930 6000-DO-QUERY.
+003940     DISPLAY "FECHA DESDE (AAAAMMDD): "
+003950     ACCEPT WS-QUERY-FROM-DATE FROM CONSOLE
+003960     DISPLAY "FECHA HASTA (AAAAMMDD): "
+003970     ACCEPT WS-QUERY-TO-DATE FROM CONSOLE
+003980     MOVE WS-QUERY-FROM-DATE TO HST-RUN-DATE
+003990     MOVE ZERO TO HST-SEQ-NO
+004000     START HISTORY-FILE KEY IS NOT LESS THAN HST-KEY
+004010         INVALID KEY
+004020             DISPLAY "NO HAY REGISTROS EN EL RANGO INDICADO"
+004030     END-START
+004040     IF WS-HST-STATUS = "00"
+004050         PERFORM 6100-QUERY-NEXT THRU 6100-QUERY-NEXT-EXIT
+004060             UNTIL WS-HST-STATUS NOT = "00"
+004070                 OR HST-RUN-DATE > WS-QUERY-TO-DATE
+004080     END-IF.
+004090 6000-DO-QUERY-EXIT.
+004100     EXIT.
+004110*
+004120 6100-QUERY-NEXT.
+004130     READ HISTORY-FILE NEXT RECORD
+004140         AT END
+004150             MOVE "10" TO WS-HST-STATUS
+004160     END-READ
+004170     IF WS-HST-STATUS = "00"
+004180         AND HST-RUN-DATE NOT > WS-QUERY-TO-DATE
+004190         MOVE HST-X TO WS-X-ED
+004200         MOVE HST-Y TO WS-Y-ED
+004210         MOVE HST-ANS TO WS-ANS-ED
+004220         DISPLAY HST-RUN-DATE " " HST-SEQ-NO " " HST-OPERATOR-ID
+004230             " " WS-X-ED " " HST-OP " " WS-Y-ED " = " WS-ANS-ED
+004240             " " HST-ERR-SW
+004250     END-IF.
+004260 6100-QUERY-NEXT-EXIT.
+004270     EXIT.
+004280*
+004290******************************************************************
+004300*    8000-TERMINATE - PRINT THE END-OF-SESSION SUMMARY AND CLOSE  *
+004310*    THE FILES.                                                   *
+004320******************************************************************
+004330 8000-TERMINATE.
+004340     DISPLAY " "
+004350     DISPLAY "===== RESUMEN DE LA SESION ====="
+004360     DISPLAY "TOTAL DE CALCULOS ......: " CNT-TOTAL
+004370     DISPLAY "SUMAS (+) ..............: " CNT-ADD
+004380     DISPLAY "RESTAS (-) .............: " CNT-SUB
+004390     DISPLAY "MULTIPLICACIONES (*) ...: " CNT-MUL
+004400     DISPLAY "DIVISIONES (/) .........: " CNT-DIV
+004410     DISPLAY "MODULOS (%) ............: " CNT-MOD
+004420     DISPLAY "POTENCIAS (^) ..........: " CNT-POW
+004430     DISPLAY "RAICES CUADRADAS (R) ...: " CNT-SQRT
+004440     DISPLAY "ERRORES (DIV/RAIZ) .....: " CNT-ERROR
+004450     DISPLAY "================================="
+004460     CLOSE AUDIT-FILE
+004470     CLOSE HISTORY-FILE.
+004480 8000-TERMINATE-EXIT.
+004490     EXIT.
