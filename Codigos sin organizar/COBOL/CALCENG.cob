@@ -0,0 +1,116 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CALCENG.
+000030 AUTHOR.         J. C. MENDIZABAL.
+000040 INSTALLATION.   NULLPOINTEREX BATCH SERVICES.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    CALCENG - SHARED CALCULATION ENGINE.                        *
+000090*                                                                 *
+000100*    CALLABLE ARITHMETIC ENGINE FOR THE X / Y / CALC FAMILY OF    *
+000110*    PROGRAMS.  TAKES THE TWO OPERANDS AND THE OPERATOR CODE AS   *
+000120*    PASSED PARAMETERS AND RETURNS THE ANSWER PLUS AN ERROR       *
+000130*    SWITCH, SO EVERY CALLER SHARES ONE COPY OF THE EVALUATE      *
+000140*    LOGIC INSTEAD OF REIMPLEMENTING IT.                          *
+000150*                                                                 *
+000160*    MODIFICATION HISTORY                                        *
+000170*    ---------------------------------------------------------   *
+000180*    2026-08-09  JCM   ORIGINAL PROGRAM.  PULLED THE EVALUATE     *
+000190*                      CALC LOGIC OUT OF CALCULADORA SO IT COULD  *
+000200*                      BE CALLED FROM THE BATCH DRIVER AS WELL,   *
+000210*                      AND ADDED "%" (MODULUS), "^" (POWER) AND   *
+000220*                      "R" (SQUARE ROOT).                         *
+000225*    2026-08-09  JCM   THE SUBTRACT PULLED OUT OF CALCULADORA HAD *
+000226*                      ITS OPERANDS REVERSED (ANS = X - Y RATHER  *
+000227*                      THAN THE ORIGINAL Y - X), CHANGING WHAT    *
+000228*                      "-" RETURNS.  PUT BACK THE ORIGINAL ORDER  *
+000229*                      SINCE NOTHING CALLED FOR THE CHANGE.  ALSO *
+000230*                      ADDED ON SIZE ERROR TO EVERY ARITHMETIC    *
+000231*                      STATEMENT SO A RESULT WIDER THAN LK-ANS    *
+000232*                      SETS LK-ERROR INSTEAD OF TRUNCATING IT.    *
+000233******************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260*
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000310 77  WS-QUOTIENT             PIC S9(9) COMP-3.
+000320*
+000330 LINKAGE SECTION.
+000340 01  LK-X                    PIC S9(7)V99 COMP-3.
+000350 01  LK-Y                    PIC S9(7)V99 COMP-3.
+000360 01  LK-OP                   PIC X(01).
+000370 01  LK-ANS                  PIC S9(7)V99 COMP-3.
+000380 01  LK-ERR-SW               PIC X(01).
+000390     88  LK-ERROR                    VALUE "Y".
+000400     88  LK-NO-ERROR                 VALUE "N".
+000410*
+000420 PROCEDURE DIVISION USING LK-X LK-Y LK-OP LK-ANS LK-ERR-SW.
+000430*
+000440******************************************************************
+000450*    0000-MAINLINE                                                *
+000460******************************************************************
+000470 0000-MAINLINE.
+000480     PERFORM 1000-CALCULATE THRU 1000-CALCULATE-EXIT
+000490     GOBACK.
+000500*
+000510******************************************************************
+000520*    1000-CALCULATE - EVALUATE THE OPERATOR AND POST LK-ANS.      *
+000530******************************************************************
+000540 1000-CALCULATE.
+000550     SET LK-NO-ERROR TO TRUE
+000560     MOVE ZERO TO LK-ANS
+000570     EVALUATE LK-OP
+000580         WHEN "+"
+000590             ADD LK-X LK-Y GIVING LK-ANS
+000591                 ON SIZE ERROR
+000592                     SET LK-ERROR TO TRUE
+000593             END-ADD
+000600         WHEN "-"
+000610             SUBTRACT LK-X FROM LK-Y GIVING LK-ANS
+000611                 ON SIZE ERROR
+000612                     SET LK-ERROR TO TRUE
+000613             END-SUBTRACT
+000620         WHEN "*"
+000630             MULTIPLY LK-X BY LK-Y GIVING LK-ANS
+000631                 ON SIZE ERROR
+000632                     SET LK-ERROR TO TRUE
+000633             END-MULTIPLY
+000640         WHEN "/"
+000650             IF LK-Y = ZERO
+000660                 SET LK-ERROR TO TRUE
+000670             ELSE
+000680                 DIVIDE LK-X BY LK-Y GIVING LK-ANS
+000681                     ON SIZE ERROR
+000682                         SET LK-ERROR TO TRUE
+000683                 END-DIVIDE
+000690             END-IF
+000700         WHEN "%"
+000710             IF LK-Y = ZERO
+000720                 SET LK-ERROR TO TRUE
+000730             ELSE
+000740                 DIVIDE LK-X BY LK-Y GIVING WS-QUOTIENT
+000750                     REMAINDER LK-ANS
+000751                     ON SIZE ERROR
+000752                         SET LK-ERROR TO TRUE
+000753                 END-DIVIDE
+000760             END-IF
+000770         WHEN "^"
+000780             COMPUTE LK-ANS = LK-X ** LK-Y
+000781                 ON SIZE ERROR
+000782                     SET LK-ERROR TO TRUE
+000783             END-COMPUTE
+000790         WHEN "R"
+000800             IF LK-X < ZERO
+000810                 SET LK-ERROR TO TRUE
+000820             ELSE
+000830                 COMPUTE LK-ANS = FUNCTION SQRT(LK-X)
+000831                     ON SIZE ERROR
+000832                         SET LK-ERROR TO TRUE
+000833                 END-COMPUTE
+000840             END-IF
+000850         WHEN OTHER
+000860             SET LK-ERROR TO TRUE
+000870     END-EVALUATE.
+000880 1000-CALCULATE-EXIT.
+000890     EXIT.
