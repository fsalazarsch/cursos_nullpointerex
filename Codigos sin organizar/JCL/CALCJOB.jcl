@@ -0,0 +1,117 @@
+//CALCJOB  JOB (ACCTNO),'CALC BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*  CALCJOB - OVERNIGHT CALCULADORA BATCH JOB STREAM.
+//*
+//*  SORTS THE DAY'S RAW TRANSACTION FILE INTO X/Y/CALC KEY ORDER,
+//*  RUNS THE CALCULADORA BATCH DRIVER (CALCBTCH) AGAINST THE SORTED
+//*  FILE, AND PRINTS THE END-OF-RUN SUMMARY REPORT (CALCRPT) AS A
+//*  SEPARATE STEP SO THE RESULTS AND THE REPORT ARE BOTH SITTING
+//*  READY WHEN THE SHOP OPENS THE NEXT MORNING.
+//*
+//*  PARM ON STEP020 IS PASSED THROUGH TO CALCBTCH, AND ALSO SELECTS
+//*  THE DISPOSITION OF THE CHECKPOINT DATA SET BELOW SO A RESTART
+//*  READS THE CHECKPOINT A NORMAL RUN JUST FINISHED WRITING:
+//*      START    - NORMAL RUN, PROCESS EVERY TRANSACTION.
+//*      RESTART  - RESUME AFTER THE LAST CHECKPOINTED POSITION.
+//*
+//*  A NORMAL RUN CATALOGS A NEW CHECKPOINT DATA SET AND KEEPS IT
+//*  EVEN IF THE STEP ABENDS, SINCE THE ABEND IS THE EXACT CASE THE
+//*  CHECKPOINT EXISTS FOR; A RESTART RUN READS THE ONE ALREADY
+//*  CATALOGED INSTEAD OF ALLOCATING A NEW ONE.
+//*
+//*  STEP005/STEP006 SCRATCH THE PRIOR RUN'S WORK DATA SETS BEFORE
+//*  STEP010 AND STEP020 ALLOCATE THEM NEW, SO THIS JOB CAN BE
+//*  RESUBMITTED NIGHT AFTER NIGHT INSTEAD OF FAILING ALLOCATION ON
+//*  A DATA SET A PRIOR SUCCESSFUL RUN LEFT CATALOGED.  CALCTRN AND
+//*  COUNTS ARE FULLY REBUILT EVERY RUN (RESTART INCLUDED - THE SORT
+//*  REPRODUCES THE SAME CALCTRN ORDER AND COUNTS-FILE HOLDS ONLY THE
+//*  LATEST, ALREADY-CUMULATIVE SNAPSHOT) SO THEY ARE SCRATCHED
+//*  UNCONDITIONALLY; CKPOINT AND CALCOUT ARE ONLY SCRATCHED AHEAD OF
+//*  A NORMAL RUN, SINCE A RESTART RUN NEEDS THE COPIES OF BOTH THE
+//*  PRIOR RUN LEFT BEHIND (CALCBTCH OPENS CALCOUT EXTEND, NOT OUTPUT,
+//*  ON A RESTART, SO THE PRE-ABEND RESULTS ARE NOT LOST).
+//*  SET MAXCC=0 AFTER EACH DELETE SO A FIRST-EVER RUN, WHERE THE
+//*  DATA SET DOES NOT EXIST YET, DOES NOT FLUNK THE STEP.
+//*
+//*  MODIFICATION HISTORY
+//*  -------------------------------------------------------------
+//*  2026-08-09  JCM   ORIGINAL JOB STREAM.
+//*  2026-08-09  JCM   ADDED EQUALS TO THE SORT SO REPEATED RUNS
+//*                    AGAINST THE SAME INPUT PRODUCE THE SAME
+//*                    RECORD ORDER FOR CHECKPOINT/RESTART.  DROVE
+//*                    THE CALCCKP DISPOSITION FROM THE SAME RUNTYPE
+//*                    SWITCH AS THE CALCBTCH PARM SO A RESTART DOES
+//*                    NOT TRY TO ALLOCATE A CHECKPOINT DATA SET
+//*                    THAT ALREADY EXISTS, AND AN ABEND ON A NORMAL
+//*                    RUN NO LONGER DELETES THE CHECKPOINT IT WAS
+//*                    WRITING.
+//*  2026-08-09  JCM   DISP=(NEW,CATLG,...) ON CALCTRN, CALCOUT,
+//*                    CKPOINT AND COUNTS LEFT EACH OF THEM CATALOGED
+//*                    AFTER A SUCCESSFUL RUN, SO THE NEXT SCHEDULED
+//*                    RUN'S DISP=NEW FAILED ALLOCATION WITH A
+//*                    DUPLICATE DATA SET NAME.  ADDED STEP005/STEP006
+//*                    TO SCRATCH THE PRIOR RUN'S COPY OF EACH BEFORE
+//*                    IT IS ALLOCATED NEW AGAIN.
+//*  2026-08-09  JCM   STEP005 SCRATCHED CALCOUT AHEAD OF A RESTART
+//*                    RUN TOO, AND THE CALCOUT DD ALWAYS ALLOCATED
+//*                    NEW, SO A RESTART'S RESULTS FILE ONLY EVER HELD
+//*                    THE POST-RESTART TRANSACTIONS.  MOVED THE
+//*                    CALCOUT DELETE INTO THE RUNTYPE='START' GATE
+//*                    ALONGSIDE CKPOINT, AND GAVE THE CALCOUT DD THE
+//*                    SAME RUNTYPE-DRIVEN DISP AS CALCCKP SO A
+//*                    RESTART OPENS THE EXISTING CATALOGED COPY.
+//*********************************************************************
+//*
+//         SET RUNTYPE=START
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.CALC.CALCTRN
+  DELETE PROD.CALC.COUNTS
+  SET MAXCC = 0
+/*
+//         IF (RUNTYPE = 'START') THEN
+//STEP006  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.CALC.CKPOINT
+  DELETE PROD.CALC.CALCOUT
+  SET MAXCC = 0
+/*
+//         ENDIF
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.CALC.TRANIN,DISP=SHR
+//SORTOUT  DD   DSN=PROD.CALC.CALCTRN,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(7,10,SS,A,17,10,SS,A,27,1,CH,A),EQUALS
+/*
+//*
+//STEP020  EXEC PGM=CALCBTCH,PARM='&RUNTYPE'
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//CALCTRN  DD   DSN=PROD.CALC.CALCTRN,DISP=SHR
+//CALCAUD  DD   DSN=PROD.CALC.AUDIT,DISP=MOD
+//CALCHST  DD   DSN=PROD.CALC.HISTORY,DISP=SHR
+//         IF (RUNTYPE = 'RESTART') THEN
+//CALCOUT  DD   DSN=PROD.CALC.CALCOUT,DISP=SHR
+//CALCCKP  DD   DSN=PROD.CALC.CKPOINT,DISP=SHR
+//         ELSE
+//CALCOUT  DD   DSN=PROD.CALC.CALCOUT,DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=38,BLKSIZE=0)
+//CALCCKP  DD   DSN=PROD.CALC.CKPOINT,DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=92,BLKSIZE=0)
+//         ENDIF
+//CALCCNT  DD   DSN=PROD.CALC.COUNTS,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=CALCRPT,COND=(4,LT,STEP020)
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//CALCCNT  DD   DSN=PROD.CALC.COUNTS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
